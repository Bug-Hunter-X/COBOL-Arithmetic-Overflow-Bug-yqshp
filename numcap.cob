@@ -0,0 +1,316 @@
+      *****************************************************
+      *  NUMCAP - WEEKLY CAPACITY / HIGH-WATER-MARK REPORT.
+      *  RUN WEEKLY TO SHOW HOW CLOSE WS-NUM IS TO WRAPPING -
+      *  THE CURRENT VALUE, HOW MANY RESETS HAVE OCCURRED
+      *  SINCE THE SEQUENCE FILE WAS CREATED, AND A PROJECTED
+      *  EXHAUSTION DATE BASED ON THE ISSUANCE RATE SINCE
+      *  CREATION, SO A FIELD-WIDENING OR RANGE CHANGE CAN BE
+      *  PLANNED AHEAD OF THE NEXT WRAPAROUND.
+      *
+      *  REPORTS ON EVERY ACTIVE SEGMENT (SEE NUMPARM.CPY AND
+      *  REQUEST 007) - SEGMENT 0, THE DEFAULT/UNSEGMENTED
+      *  SLOT, IS ALWAYS INCLUDED; ANY OTHER NUMPARM RECORD
+      *  WITH PARM-SEGMENT-HIGH > 0 ADDS ITS OWN SECTION.  A
+      *  SHOP THAT HAS NEVER TURNED ON SEGMENTING SEES THE
+      *  SAME UNLABELED, SINGLE-SECTION REPORT AS BEFORE.
+      *****************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  NUMCAP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQ-FILE ASSIGN TO "NUMSEQ"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-SEQ-RELKEY
+               FILE STATUS IS WS-SEQ-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO "NUMPARM"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-PARM-RELKEY
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT RPT-FILE ASSIGN TO "NUMCAPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEQ-FILE.
+           COPY seqrec.
+
+       FD  PARM-FILE.
+           COPY numparm.
+
+       FD  RPT-FILE.
+       01  RPT-LINE                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STATUS-FIELDS.
+           05  WS-SEQ-STATUS           PIC X(02) VALUE "00".
+           05  WS-PARM-STATUS          PIC X(02) VALUE "00".
+           05  WS-RPT-STATUS           PIC X(02) VALUE "00".
+
+       01  WS-RELATIVE-KEYS.
+           05  WS-SEQ-RELKEY           PIC 9(04).
+           05  WS-PARM-RELKEY          PIC 9(04).
+
+       01  WS-SWITCHES.
+           05  WS-HAVE-SEQ-FILE-SW     PIC X(01) VALUE "N".
+               88  WS-HAVE-SEQ-FILE    VALUE "Y".
+           05  WS-HAVE-PARM-FILE-SW    PIC X(01) VALUE "N".
+               88  WS-HAVE-PARM-FILE   VALUE "Y".
+           05  WS-HAVE-SEQ-SW          PIC X(01) VALUE "N".
+               88  WS-HAVE-SEQ         VALUE "Y".
+           05  WS-MULTI-SEGMENT-SW     PIC X(01) VALUE "N".
+               88  WS-MULTI-SEGMENT    VALUE "Y".
+
+       01  WS-MAX-NUM                  PIC 9(09) VALUE 999999999.
+       01  WS-WRAP-TARGET              PIC 9(09) VALUE ZERO.
+
+      *        SEGMENT 0 IS ALWAYS REPORTED (THE ORIGINAL
+      *        UNSEGMENTED SLOT); RELATIVE RECORDS 2-100 OF
+      *        NUMPARM (SEGMENT IDS 1-99, THE FULL RANGE OF
+      *        PARM-SEGMENT-ID PIC 9(02)) ARE SCANNED FOR
+      *        PARM-SEGMENT-HIGH > 0 TO FIND ANY OTHERS.
+       01  WS-SEGMENT-SCAN.
+           05  WS-CURRENT-SEG-ID       PIC 9(02) VALUE ZERO.
+           05  WS-SEG-SCAN-RELKEY      PIC 9(04).
+           05  WS-SEG-LIST-COUNT       PIC 9(04) VALUE ZERO.
+           05  WS-SEG-LIST-IDX         PIC 9(04).
+           05  WS-SEG-LIST-ENTRY OCCURS 100 TIMES PIC 9(02).
+
+       01  WS-DATE-FIELDS.
+           05  WS-TODAY-DATE           PIC 9(08).
+           05  WS-CREATE-DATE-N        PIC 9(08).
+           05  WS-TODAY-INT            PIC S9(09).
+           05  WS-CREATE-INT           PIC S9(09).
+           05  WS-DAYS-ELAPSED         PIC S9(09).
+           05  WS-EXHAUST-INT          PIC S9(09).
+           05  WS-EXHAUST-DATE         PIC 9(08).
+
+       01  WS-CAPACITY-FIELDS.
+           05  WS-CURRENT-NUM          PIC 9(09).
+           05  WS-RESET-COUNT          PIC 9(09).
+           05  WS-RANGE-SIZE           PIC 9(09).
+           05  WS-REMAINING            PIC 9(09).
+           05  WS-ISSUANCE-RATE        PIC 9(09)V9(04).
+           05  WS-PROJECTED-DAYS       PIC 9(09)V9(04).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZE
+           PERFORM 1100-BUILD-SEGMENT-LIST
+           PERFORM 2000-BUILD-REPORT
+               VARYING WS-SEG-LIST-IDX FROM 1 BY 1
+               UNTIL WS-SEG-LIST-IDX > WS-SEG-LIST-COUNT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT RPT-FILE
+           OPEN INPUT SEQ-FILE
+           IF WS-SEQ-STATUS NOT = "35"
+               MOVE "Y" TO WS-HAVE-SEQ-FILE-SW
+           END-IF
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS NOT = "35"
+               MOVE "Y" TO WS-HAVE-PARM-FILE-SW
+           END-IF.
+
+       1100-BUILD-SEGMENT-LIST.
+           MOVE 1 TO WS-SEG-LIST-COUNT
+           MOVE 0 TO WS-SEG-LIST-ENTRY(1)
+           IF WS-HAVE-PARM-FILE
+               PERFORM VARYING WS-SEG-SCAN-RELKEY FROM 2 BY 1
+                       UNTIL WS-SEG-SCAN-RELKEY > 100
+                   MOVE WS-SEG-SCAN-RELKEY TO WS-PARM-RELKEY
+                   READ PARM-FILE
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           IF PARM-SEGMENT-HIGH > 0
+                               ADD 1 TO WS-SEG-LIST-COUNT
+                               MOVE PARM-SEGMENT-ID TO
+                                   WS-SEG-LIST-ENTRY(WS-SEG-LIST-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           IF WS-SEG-LIST-COUNT > 1
+               MOVE "Y" TO WS-MULTI-SEGMENT-SW
+           END-IF.
+
+       2000-BUILD-REPORT.
+           MOVE WS-SEG-LIST-ENTRY(WS-SEG-LIST-IDX) TO WS-CURRENT-SEG-ID
+           PERFORM 2050-READ-SEGMENT-DATA
+           IF NOT WS-HAVE-SEQ
+               PERFORM 2060-WRITE-NO-DATA-LINE
+           ELSE
+               PERFORM 2100-WRITE-CURRENT-LINE
+               PERFORM 2200-WRITE-RESET-LINE
+               PERFORM 2300-PROJECT-EXHAUSTION
+           END-IF.
+
+       2050-READ-SEGMENT-DATA.
+           MOVE "N" TO WS-HAVE-SEQ-SW
+           IF WS-HAVE-SEQ-FILE
+               COMPUTE WS-SEQ-RELKEY = WS-CURRENT-SEG-ID + 1
+               READ SEQ-FILE
+                   INVALID KEY
+                       MOVE "N" TO WS-HAVE-SEQ-SW
+                   NOT INVALID KEY
+                       MOVE "Y" TO WS-HAVE-SEQ-SW
+                       MOVE SEQ-LAST-NUM TO WS-CURRENT-NUM
+                       MOVE SEQ-RESET-COUNT TO WS-RESET-COUNT
+                       MOVE SEQ-CREATE-DATE TO WS-CREATE-DATE-N
+               END-READ
+           END-IF
+           MOVE 999999999 TO WS-MAX-NUM
+           MOVE ZERO TO WS-WRAP-TARGET
+           IF WS-HAVE-PARM-FILE
+               COMPUTE WS-PARM-RELKEY = WS-CURRENT-SEG-ID + 1
+               READ PARM-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+      *                WHEN THIS SEGMENT IS ITSELF SEGMENTED
+      *                (PARM-SEGMENT-HIGH > 0), ITS OWN BOUNDS
+      *                GOVERN - NOT THE SHOP-WIDE PARM-MAX-NUM/
+      *                PARM-WRAP-TARGET - THE SAME RESOLUTION
+      *                NUMISSUE APPLIES TO WS-EFFECTIVE-MAX-NUM/
+      *                WS-EFFECTIVE-WRAP-NUM.
+                       IF PARM-SEGMENT-HIGH > 0
+                           MOVE PARM-SEGMENT-HIGH TO WS-MAX-NUM
+                           MOVE PARM-SEGMENT-LOW TO WS-WRAP-TARGET
+                       ELSE
+                           MOVE PARM-MAX-NUM TO WS-MAX-NUM
+                           MOVE PARM-WRAP-TARGET TO WS-WRAP-TARGET
+                       END-IF
+               END-READ
+           END-IF.
+
+       2060-WRITE-NO-DATA-LINE.
+           MOVE SPACES TO RPT-LINE
+           IF WS-MULTI-SEGMENT
+               STRING "NUMCAP: SEGMENT " WS-CURRENT-SEG-ID
+                   " - NO SEQUENCE FILE RECORD FOUND - NOTHING "
+                   "HAS BEEN ISSUED YET"
+                   DELIMITED BY SIZE INTO RPT-LINE
+           ELSE
+               STRING "NUMCAP: NO SEQUENCE FILE FOUND - NOTHING "
+                   "HAS BEEN ISSUED YET" DELIMITED BY SIZE
+                   INTO RPT-LINE
+           END-IF
+           WRITE RPT-LINE.
+
+       2100-WRITE-CURRENT-LINE.
+           MOVE SPACES TO RPT-LINE
+           IF WS-MULTI-SEGMENT
+               STRING "SEGMENT " WS-CURRENT-SEG-ID
+                   " CURRENT WS-NUM = " WS-CURRENT-NUM
+                   "  RANGE TOP = " WS-MAX-NUM
+                   DELIMITED BY SIZE INTO RPT-LINE
+           ELSE
+               STRING "CURRENT WS-NUM = " WS-CURRENT-NUM
+                   "  RANGE TOP = " WS-MAX-NUM
+                   DELIMITED BY SIZE INTO RPT-LINE
+           END-IF
+           WRITE RPT-LINE.
+
+       2200-WRITE-RESET-LINE.
+           MOVE SPACES TO RPT-LINE
+           IF WS-MULTI-SEGMENT
+               STRING "SEGMENT " WS-CURRENT-SEG-ID
+                   " RESETS SINCE SEQUENCE FILE CREATED ON "
+                   SEQ-CREATE-DATE " = " WS-RESET-COUNT
+                   DELIMITED BY SIZE INTO RPT-LINE
+           ELSE
+               STRING "RESETS SINCE SEQUENCE FILE CREATED ON "
+                   SEQ-CREATE-DATE " = " WS-RESET-COUNT
+                   DELIMITED BY SIZE INTO RPT-LINE
+           END-IF
+           WRITE RPT-LINE.
+
+       2300-PROJECT-EXHAUSTION.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           MOVE FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE)
+               TO WS-TODAY-INT
+           MOVE FUNCTION INTEGER-OF-DATE(WS-CREATE-DATE-N)
+               TO WS-CREATE-INT
+           COMPUTE WS-DAYS-ELAPSED = WS-TODAY-INT - WS-CREATE-INT
+      *        RANGE RUNS FROM THE WRAP TARGET (WHERE WS-NUM
+      *        RESETS TO, PER NUMPARM) THROUGH WS-MAX-NUM, NOT
+      *        FROM ZERO - A NONZERO PARM-WRAP-TARGET SHRINKS
+      *        THE USABLE RANGE THE SAME WAY IT DOES IN NUMISSUE.
+           COMPUTE WS-RANGE-SIZE = WS-MAX-NUM - WS-WRAP-TARGET + 1
+           IF WS-CURRENT-NUM > WS-MAX-NUM
+               COMPUTE WS-REMAINING = 0
+           ELSE
+               COMPUTE WS-REMAINING = WS-MAX-NUM - WS-CURRENT-NUM
+           END-IF
+           IF WS-DAYS-ELAPSED NOT > 0 OR WS-RESET-COUNT = 0
+      *        NOT ENOUGH HISTORY YET TO PROJECT A RATE -
+      *        ESTIMATE PURELY FROM THE CURRENT POSITION.
+               MOVE SPACES TO RPT-LINE
+               IF WS-MULTI-SEGMENT
+                   STRING "SEGMENT " WS-CURRENT-SEG-ID
+                       " - NOT ENOUGH HISTORY YET TO PROJECT AN "
+                       "EXHAUSTION DATE (NO RESET SINCE CREATION)"
+                       DELIMITED BY SIZE INTO RPT-LINE
+               ELSE
+                   STRING "NOT ENOUGH HISTORY YET TO PROJECT AN "
+                       "EXHAUSTION DATE (NO RESET SINCE CREATION)"
+                       DELIMITED BY SIZE INTO RPT-LINE
+               END-IF
+               WRITE RPT-LINE
+           ELSE
+      *        ISSUANCE RATE = TOTAL NUMBERS ISSUED SINCE
+      *        CREATION (RESETS * RANGE SIZE, PLUS THE CURRENT
+      *        POSITION) DIVIDED BY DAYS ELAPSED.
+               COMPUTE WS-ISSUANCE-RATE ROUNDED =
+                   ((WS-RESET-COUNT * WS-RANGE-SIZE) + WS-CURRENT-NUM)
+                   / WS-DAYS-ELAPSED
+               IF WS-ISSUANCE-RATE > 0
+                   COMPUTE WS-PROJECTED-DAYS ROUNDED =
+                       WS-REMAINING / WS-ISSUANCE-RATE
+                   COMPUTE WS-EXHAUST-INT =
+                       WS-TODAY-INT + WS-PROJECTED-DAYS
+                   MOVE FUNCTION DATE-OF-INTEGER(WS-EXHAUST-INT)
+                       TO WS-EXHAUST-DATE
+                   MOVE SPACES TO RPT-LINE
+                   IF WS-MULTI-SEGMENT
+                       STRING "SEGMENT " WS-CURRENT-SEG-ID
+                           " ISSUANCE RATE = " WS-ISSUANCE-RATE
+                           " PER DAY  PROJECTED EXHAUSTION DATE = "
+                           WS-EXHAUST-DATE
+                           DELIMITED BY SIZE INTO RPT-LINE
+                   ELSE
+                       STRING "ISSUANCE RATE = " WS-ISSUANCE-RATE
+                           " PER DAY  PROJECTED EXHAUSTION DATE = "
+                           WS-EXHAUST-DATE
+                           DELIMITED BY SIZE INTO RPT-LINE
+                   END-IF
+                   WRITE RPT-LINE
+               ELSE
+                   MOVE SPACES TO RPT-LINE
+                   IF WS-MULTI-SEGMENT
+                       STRING "SEGMENT " WS-CURRENT-SEG-ID
+                           " ISSUANCE RATE IS ZERO - CANNOT "
+                           "PROJECT AN EXHAUSTION DATE"
+                           DELIMITED BY SIZE INTO RPT-LINE
+                   ELSE
+                       STRING "ISSUANCE RATE IS ZERO - CANNOT "
+                           "PROJECT AN EXHAUSTION DATE"
+                           DELIMITED BY SIZE INTO RPT-LINE
+                   END-IF
+                   WRITE RPT-LINE
+               END-IF
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE SEQ-FILE
+           CLOSE PARM-FILE
+           CLOSE RPT-FILE.
