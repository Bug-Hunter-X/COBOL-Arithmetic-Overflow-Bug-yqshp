@@ -0,0 +1,28 @@
+      *****************************************************
+      *  SEQREC - RECORD LAYOUT FOR THE NUMSEQ SEQUENCE
+      *  CONTROL FILE.  ONE FIXED RECORD (RELATIVE RECORD 1)
+      *  HOLDS THE LAST-ISSUED WS-NUM VALUE SO IT SURVIVES
+      *  ACROSS RUNS.  WIDENED TO PIC 9(9) WITH WS-NUM.
+      *
+      *  SEQ-CREATE-DATE AND SEQ-RESET-COUNT SUPPORT THE
+      *  WEEKLY CAPACITY REPORT (NUMCAP) - THE CREATE DATE IS
+      *  STAMPED ONCE, WHEN THE SEQUENCE FILE IS FIRST BUILT,
+      *  AND GIVES NUMCAP AN ISSUANCE-RATE BASELINE; THE
+      *  RESET COUNT IS INCREMENTED BY NUMISSUE EVERY TIME
+      *  WS-NUM WRAPS, SO CAPACITY PLANNING CAN SEE HOW OFTEN
+      *  THAT HAS HAPPENED SINCE THE COUNTER WAS CREATED.
+      *
+      *  SEQ-HIGH-NUM IS THE HIGHEST WS-NUM EVER ISSUED FOR
+      *  THIS SEGMENT, SEPARATE FROM SEQ-LAST-NUM (THE CURRENT
+      *  POSITION, WHICH DROPS BACK TO THE WRAP TARGET EVERY
+      *  TIME THE COUNTER WRAPS).  NUMRECON'S GAP-CHECK WINDOW
+      *  USES THIS SO A GAP CREATED JUST BEFORE A WRAP STAYS
+      *  COVERED INSTEAD OF FALLING ABOVE THE NOW-SMALLER
+      *  SEQ-LAST-NUM UNTIL THE COUNTER LAPS ALL THE WAY BACK
+      *  AROUND TO IT.
+      *****************************************************
+       01  SEQ-RECORD.
+           05  SEQ-LAST-NUM            PIC 9(9).
+           05  SEQ-CREATE-DATE         PIC X(08).
+           05  SEQ-RESET-COUNT         PIC 9(09).
+           05  SEQ-HIGH-NUM            PIC 9(09).
