@@ -0,0 +1,11 @@
+      *****************************************************
+      *  WRAPREC - RECORD LAYOUT FOR THE NUMWRAP WRAP-EVENT
+      *  EXCEPTION LOG.  ONE RECORD IS APPENDED EVERY TIME
+      *  WS-NUM OVERFLOWS AND IS RESET, SO AUDITORS CAN SEE
+      *  WHY A NUMBER WAS REUSED.
+      *****************************************************
+       01  WRAP-RECORD.
+           05  WRAP-DATE               PIC X(08).
+           05  WRAP-TIME               PIC X(08).
+           05  WRAP-JOB-ID             PIC X(08).
+           05  WRAP-OLD-NUM            PIC 9(09).
