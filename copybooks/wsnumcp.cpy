@@ -0,0 +1,16 @@
+      *****************************************************
+      *  WSNUMCP - WORKING-STORAGE LAYOUT FOR THE WS-NUM
+      *  SEQUENCE NUMBER AND ITS SUPPORTING FIELDS.  SHARED
+      *  BY ALL PROGRAMS THAT ISSUE OR INSPECT THE NUMBER-
+      *  ISSUANCE SEQUENCE.
+      *
+      *  WS-NUM WAS WIDENED FROM PIC 9(5) TO PIC 9(9) TO GIVE
+      *  MORE HEADROOM BEFORE WRAPPING (SEE NUMCONV FOR THE
+      *  ONE-TIME FILE CONVERSION THAT ACCOMPANIED THE
+      *  WIDENING).  THE ACTUAL TOP OF THE RANGE IN USE IS A
+      *  RUNTIME PARAMETER - SEE NUMPARM - SO THE EFFECTIVE
+      *  RANGE CAN BE TUNED WITHOUT RECOMPILING.
+      *****************************************************
+       01  WS-AREA.
+           05  WS-NUM                  PIC 9(9) VALUE 99999.
+           05  WS-NUM2                 PIC 9(9) VALUE ZERO.
