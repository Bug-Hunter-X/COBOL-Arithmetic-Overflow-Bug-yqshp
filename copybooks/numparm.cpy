@@ -0,0 +1,64 @@
+      *****************************************************
+      *  NUMPARM - RECORD LAYOUT FOR THE NUMPARM PARAMETER
+      *  FILE.  NUMPARM IS KEYED BY SEGMENT, THE SAME WAY
+      *  NUMSEQ AND NUMCKPT ARE: RELATIVE RECORD (SEGMENT-ID
+      *  + 1) HOLDS THE SHOP-CONFIGURABLE SETTINGS FOR THAT
+      *  ONE SEGMENT'S WS-NUM SEQUENCE, SO EVERY CONCURRENT
+      *  JOB GETS ITS OWN RANGE/WRAP-TARGET DEFINITION INSTEAD
+      *  OF ALL JOBS SHARING THE SAME FIXED RECORD 1.
+      *
+      *  A RUN'S SEGMENT ID IS NOT READ FROM THIS FILE - IT IS
+      *  PASSED INTO NUMISSUE AS A COMMAND-LINE/JCL PARAMETER
+      *  (SEE WS-ARG-SEGMENT-ID IN NUMISSUE) SO THAT TWO
+      *  CONCURRENT INVOCATIONS CAN BE TOLD APART.  THAT
+      *  INCOMING SEGMENT ID IS WHAT SELECTS WHICH NUMPARM
+      *  RECORD (AND WHICH NUMSEQ/NUMCKPT RECORD) THE RUN
+      *  USES.  SEGMENT 0 IS THE DEFAULT WHEN NO ARGUMENT IS
+      *  SUPPLIED - THE ORIGINAL SINGLE SHARED COUNTER (NUMSEQ/
+      *  NUMPARM/NUMCKPT RELATIVE RECORD 1) - SO UNSEGMENTED
+      *  SHOPS SEE NO CHANGE.
+      *
+      *  PARM-MAX-NUM     - TOP OF THE WS-NUM RANGE FOR THIS
+      *                     SEGMENT.  WS-NUM WRAPS ONCE IT
+      *                     EXCEEDS THIS VALUE, EVEN THOUGH
+      *                     THE FIELD ITSELF (PIC 9(9)) CAN
+      *                     HOLD UP TO 999999999.
+      *
+      *  PARM-WRAP-TARGET - THE VALUE WS-NUM RESETS TO ON
+      *                     WRAP, IN PLACE OF A HARDCODED
+      *                     ZERO.  LETS THE SHOP PICK A FLOOR
+      *                     THAT DOESN'T COLLIDE WITH A ZERO
+      *                     SENTINEL MEANINGFUL DOWNSTREAM.
+      *                     IGNORED WHEN SEGMENTING IS ACTIVE
+      *                     (PARM-SEGMENT-HIGH > 0) - THE
+      *                     SEGMENT'S OWN LOW BOUND IS THE
+      *                     WRAP TARGET THERE INSTEAD.
+      *
+      *  PARM-SEGMENT-ID  - SELF-DESCRIBING COPY OF THIS
+      *                     RECORD'S OWN SEGMENT ID, FOR
+      *                     OPERATORS READING/DUMPING A SINGLE
+      *                     NUMPARM RECORD IN ISOLATION.  NOT
+      *                     USED BY NUMISSUE TO DRIVE ANY
+      *                     LOGIC - THE INCOMING JOB ARGUMENT
+      *                     IS THE ONLY THING THAT SELECTS A
+      *                     SEGMENT (SEE ABOVE).
+      *
+      *  PARM-SEGMENT-LOW,
+      *  PARM-SEGMENT-HIGH - THIS SEGMENT'S RANGE.  SEGMENTING
+      *                     IS ACTIVE ONLY WHEN
+      *                     PARM-SEGMENT-HIGH > 0; OTHERWISE
+      *                     PARM-MAX-NUM/PARM-WRAP-TARGET
+      *                     GOVERN THE WHOLE (UNSEGMENTED)
+      *                     RANGE AS BEFORE.  WHEN SEGMENTING
+      *                     IS ACTIVE, PARM-SEGMENT-LOW MUST
+      *                     BE AT LEAST 1 (THE SAME FLOOR
+      *                     RULE PARM-WRAP-TARGET FOLLOWS) -
+      *                     NUMISSUE VALIDATES THIS AT STARTUP
+      *                     AND ABORTS THE RUN IF IT IS NOT.
+      *****************************************************
+       01  PARM-RECORD.
+           05  PARM-MAX-NUM            PIC 9(09).
+           05  PARM-WRAP-TARGET        PIC 9(09).
+           05  PARM-SEGMENT-ID         PIC 9(02).
+           05  PARM-SEGMENT-LOW        PIC 9(09).
+           05  PARM-SEGMENT-HIGH       PIC 9(09).
