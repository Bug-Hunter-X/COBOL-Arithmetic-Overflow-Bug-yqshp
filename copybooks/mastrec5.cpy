@@ -0,0 +1,9 @@
+      *****************************************************
+      *  MASTREC5 - FROZEN COPY OF THE OLD PIC 9(5) NUMMAST
+      *  RECORD LAYOUT, KEPT SOLELY FOR NUMCONV TO READ A
+      *  MASTER FILE BUILT BEFORE THE WS-NUM WIDENING.  DO
+      *  NOT USE THIS LAYOUT FOR NEW WORK - USE MASTREC.
+      *****************************************************
+       01  OLD-MASTER-RECORD.
+           05  OLD-MAST-NUM            PIC 9(5).
+           05  OLD-MAST-DATA           PIC X(50).
