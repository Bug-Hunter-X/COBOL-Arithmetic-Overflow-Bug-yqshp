@@ -0,0 +1,376 @@
+      *****************************************************
+      *  NUMRECON - NIGHTLY RECONCILIATION JOB.
+      *  RUNS AFTER THE NIGHTLY CYCLE AND WALKS THE NUMBER-
+      *  ISSUANCE MASTER FILE (NUMMAST) AGAINST THE EXPECTED
+      *  WS-NUM SEQUENCE RECORDED IN NUMSEQ, REPORTING ANY
+      *  GAP (A NUMBER THAT WAS ISSUED BUT NEVER WRITTEN TO
+      *  THE MASTER FILE - E.G. AN ABEND BETWEEN THE
+      *  INCREMENT AND THE WRITE) AND ANY DUPLICATE/COLLISION
+      *  ALREADY FLAGGED BY NUMISSUE IN NUMCOLL.  OUTPUT IS
+      *  WRITTEN TO NUMRECRPT FOR OPERATIONS TO REVIEW THE
+      *  NEXT MORNING.
+      *
+      *  GAP-CHECKS EVERY ACTIVE SEGMENT (SEE NUMPARM.CPY AND
+      *  REQUEST 007), NOT JUST THE DEFAULT SEGMENT 0 - EACH
+      *  SEGMENT OWNS ITS OWN DISJOINT NUMBER BAND AND ITS OWN
+      *  NUMSEQ RECORD, SO "EXPECTED NUMBERS ISSUED SO FAR" HAS
+      *  TO BE RESOLVED PER SEGMENT (FLOOR..LAST-ISSUED) RATHER
+      *  THAN ASSUMING A SINGLE SHARED 1..LAST-ISSUED RANGE.
+      *****************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  NUMRECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQ-FILE ASSIGN TO "NUMSEQ"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-SEQ-RELKEY
+               FILE STATUS IS WS-SEQ-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO "NUMPARM"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-PARM-RELKEY
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT MASTER-FILE ASSIGN TO "NUMMAST"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-MAST-RELKEY
+               FILE STATUS IS WS-MAST-STATUS.
+
+           SELECT COLL-FILE ASSIGN TO "NUMCOLL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COLL-STATUS.
+
+           SELECT RPT-FILE ASSIGN TO "NUMRECRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT HWM-FILE ASSIGN TO "NUMRECHWM"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-HWM-RELKEY
+               FILE STATUS IS WS-HWM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEQ-FILE.
+           COPY seqrec.
+
+       FD  PARM-FILE.
+           COPY numparm.
+
+       FD  MASTER-FILE.
+           COPY mastrec.
+
+       FD  COLL-FILE.
+           COPY collrec.
+
+       FD  HWM-FILE.
+           COPY reconrec.
+
+       FD  RPT-FILE.
+       01  RPT-LINE                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RELATIVE-KEYS.
+           05  WS-SEQ-RELKEY           PIC 9(04).
+           05  WS-PARM-RELKEY          PIC 9(04).
+           05  WS-MAST-RELKEY          PIC 9(10).
+           05  WS-HWM-RELKEY           PIC 9(04) VALUE 1.
+
+       01  WS-STATUS-FIELDS.
+           05  WS-SEQ-STATUS           PIC X(02) VALUE "00".
+           05  WS-PARM-STATUS          PIC X(02) VALUE "00".
+           05  WS-MAST-STATUS          PIC X(02) VALUE "00".
+           05  WS-COLL-STATUS          PIC X(02) VALUE "00".
+           05  WS-RPT-STATUS           PIC X(02) VALUE "00".
+           05  WS-HWM-STATUS           PIC X(02) VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-HAVE-SEQ-FILE-SW     PIC X(01) VALUE "N".
+               88  WS-HAVE-SEQ-FILE    VALUE "Y".
+           05  WS-HAVE-PARM-FILE-SW    PIC X(01) VALUE "N".
+               88  WS-HAVE-PARM-FILE   VALUE "Y".
+           05  WS-MULTI-SEGMENT-SW     PIC X(01) VALUE "N".
+               88  WS-MULTI-SEGMENT    VALUE "Y".
+           05  WS-COLL-EOF-SW          PIC X(01) VALUE "N".
+               88  WS-COLL-EOF         VALUE "Y".
+
+       01  WS-COUNTERS.
+           05  WS-CHECK-NUM            PIC 9(09) VALUE ZERO.
+           05  WS-GAP-COUNT            PIC 9(09) VALUE ZERO.
+           05  WS-DUP-COUNT            PIC 9(09) VALUE ZERO.
+           05  WS-ALREADY-RPTD-COUNT   PIC 9(09) VALUE ZERO.
+           05  WS-COLL-SEEN-COUNT      PIC 9(09) VALUE ZERO.
+           05  WS-SKIP-COUNT           PIC 9(09) VALUE ZERO.
+
+      *        SEGMENT 0 IS ALWAYS GAP-CHECKED (THE ORIGINAL
+      *        UNSEGMENTED SLOT); RELATIVE RECORDS 2-100 OF
+      *        NUMPARM (SEGMENT IDS 1-99) ARE SCANNED FOR
+      *        PARM-SEGMENT-HIGH > 0 TO FIND ANY OTHERS.
+      *
+      *        WS-SEG-LAST-NUM IS THE SEGMENT'S HIGH-WATER MARK
+      *        (SEQ-HIGH-NUM), NOT ITS CURRENT POSITION - SEE
+      *        SEQ-HIGH-NUM IN SEQREC.CPY - SO THE TOP OF THE
+      *        GAP-CHECK WINDOW NEVER REGRESSES AFTER A WRAP.
+       01  WS-SEGMENT-SCAN.
+           05  WS-CURRENT-SEG-ID       PIC 9(02) VALUE ZERO.
+           05  WS-SEG-FLOOR            PIC 9(09) VALUE ZERO.
+           05  WS-SEG-LAST-NUM         PIC 9(09) VALUE ZERO.
+           05  WS-SEG-SCAN-RELKEY      PIC 9(04).
+           05  WS-SEG-LIST-COUNT       PIC 9(04) VALUE ZERO.
+           05  WS-SEG-LIST-IDX         PIC 9(04).
+           05  WS-SEG-LIST-ENTRY OCCURS 100 TIMES PIC 9(02).
+
+      *        DRIVES THE SEQUENTIAL NUMMAST WALK IN
+      *        2000-WALK-SEGMENT-MASTER - EXPECT-NUM IS THE NEXT
+      *        NUMBER THE WALK SHOULD SEE; ANY RECORD READ AHEAD
+      *        OF IT MEANS EVERYTHING IN BETWEEN IS A GAP.  THIS
+      *        VISITS ONLY RECORDS ACTUALLY WRITTEN TO NUMMAST
+      *        (O(ISSUED NUMBERS)), NOT EVERY NUMBER IN THE
+      *        SEGMENT'S THEORETICAL RANGE (O(RANGE SIZE), WHICH
+      *        AT THE SHOP'S FULL PIC 9(9) WIDTH IS UNWORKABLE).
+       01  WS-MASTER-WALK.
+           05  WS-EXPECT-NUM           PIC 9(09) VALUE ZERO.
+           05  WS-GAP-SCAN-NUM         PIC 9(09) VALUE ZERO.
+           05  WS-SEG-MAST-EOF-SW      PIC X(01) VALUE "N".
+               88  WS-SEG-MAST-EOF     VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZE
+           PERFORM 1100-BUILD-SEGMENT-LIST
+      *        SEQ-LAST-NUM OF ZERO MEANS "NOTHING ISSUED YET"
+      *        (THE SEQUENCE FILE'S BOOTSTRAP VALUE), SO EACH
+      *        SEGMENT'S CHECK RANGE STARTS AT ITS OWN FLOOR.  A
+      *        WRAP THAT HAPPENS TO LAND ON NUMBER ZERO ITSELF
+      *        IS NOT RECONCILED HERE, SINCE ZERO IS
+      *        INDISTINGUISHABLE FROM "NOTHING ISSUED" - THE
+      *        SAME AMBIGUITY THE SHOP WANTS A NON-ZERO WRAP
+      *        TARGET TO AVOID.
+           PERFORM 1500-CHECK-SEGMENT-GAPS
+               VARYING WS-SEG-LIST-IDX FROM 1 BY 1
+               UNTIL WS-SEG-LIST-IDX > WS-SEG-LIST-COUNT
+           PERFORM 1300-SKIP-REPORTED-DUPS
+           PERFORM 3000-CHECK-DUPLICATES
+               UNTIL WS-COLL-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT RPT-FILE
+           OPEN INPUT SEQ-FILE
+           IF WS-SEQ-STATUS NOT = "35"
+               MOVE "Y" TO WS-HAVE-SEQ-FILE-SW
+           END-IF
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS NOT = "35"
+               MOVE "Y" TO WS-HAVE-PARM-FILE-SW
+           END-IF
+           OPEN INPUT MASTER-FILE
+           OPEN INPUT COLL-FILE
+           IF WS-COLL-STATUS = "35"
+               MOVE "Y" TO WS-COLL-EOF-SW
+           END-IF
+           OPEN I-O HWM-FILE
+           IF WS-HWM-STATUS = "35"
+               CLOSE HWM-FILE
+               OPEN OUTPUT HWM-FILE
+               MOVE 1 TO WS-HWM-RELKEY
+               MOVE ZERO TO RECON-COLL-COUNT
+               WRITE RECON-RECORD
+               CLOSE HWM-FILE
+               OPEN I-O HWM-FILE
+               MOVE ZERO TO WS-ALREADY-RPTD-COUNT
+           ELSE
+               MOVE 1 TO WS-HWM-RELKEY
+               READ HWM-FILE
+                   INVALID KEY
+                       MOVE ZERO TO WS-ALREADY-RPTD-COUNT
+                   NOT INVALID KEY
+                       MOVE RECON-COLL-COUNT TO WS-ALREADY-RPTD-COUNT
+               END-READ
+           END-IF
+           MOVE WS-ALREADY-RPTD-COUNT TO WS-COLL-SEEN-COUNT.
+
+       1100-BUILD-SEGMENT-LIST.
+           MOVE 1 TO WS-SEG-LIST-COUNT
+           MOVE 0 TO WS-SEG-LIST-ENTRY(1)
+           IF WS-HAVE-PARM-FILE
+               PERFORM VARYING WS-SEG-SCAN-RELKEY FROM 2 BY 1
+                       UNTIL WS-SEG-SCAN-RELKEY > 100
+                   MOVE WS-SEG-SCAN-RELKEY TO WS-PARM-RELKEY
+                   READ PARM-FILE
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           IF PARM-SEGMENT-HIGH > 0
+                               ADD 1 TO WS-SEG-LIST-COUNT
+                               MOVE PARM-SEGMENT-ID TO
+                                   WS-SEG-LIST-ENTRY(WS-SEG-LIST-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           IF WS-SEG-LIST-COUNT > 1
+               MOVE "Y" TO WS-MULTI-SEGMENT-SW
+           END-IF.
+
+       1300-SKIP-REPORTED-DUPS.
+      *        ADVANCE PAST NUMCOLL RECORDS ALREADY REPORTED BY
+      *        AN EARLIER RUN (SAME SKIP-N-RECORDS APPROACH
+      *        NUMISSUE USES TO RESUME A CHECKPOINTED BATCH -
+      *        SEE 1200-CHECK-RESTART IN NUMISSUE.COB), SO THIS
+      *        RUN ONLY REPORTS COLLISIONS APPENDED SINCE THEN.
+           MOVE WS-ALREADY-RPTD-COUNT TO WS-SKIP-COUNT
+           PERFORM WS-SKIP-COUNT TIMES
+               IF NOT WS-COLL-EOF
+                   READ COLL-FILE
+                       AT END
+                           MOVE "Y" TO WS-COLL-EOF-SW
+                   END-READ
+               END-IF
+           END-PERFORM.
+
+       1500-CHECK-SEGMENT-GAPS.
+           MOVE WS-SEG-LIST-ENTRY(WS-SEG-LIST-IDX) TO WS-CURRENT-SEG-ID
+           PERFORM 1510-RESOLVE-SEGMENT-RANGE
+           IF WS-SEG-LAST-NUM NOT < WS-SEG-FLOOR
+               PERFORM 2000-WALK-SEGMENT-MASTER
+           END-IF.
+
+       1510-RESOLVE-SEGMENT-RANGE.
+           MOVE 1 TO WS-SEG-FLOOR
+           MOVE 0 TO WS-SEG-LAST-NUM
+           IF WS-HAVE-PARM-FILE
+               COMPUTE WS-PARM-RELKEY = WS-CURRENT-SEG-ID + 1
+               READ PARM-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF PARM-SEGMENT-HIGH > 0
+                           MOVE PARM-SEGMENT-LOW TO WS-SEG-FLOOR
+                       END-IF
+               END-READ
+           END-IF
+           IF WS-HAVE-SEQ-FILE
+               COMPUTE WS-SEQ-RELKEY = WS-CURRENT-SEG-ID + 1
+               READ SEQ-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE SEQ-HIGH-NUM TO WS-SEG-LAST-NUM
+               END-READ
+           END-IF.
+
+      *        SEQUENTIALLY WALKS THE NUMMAST RECORDS THAT FALL
+      *        IN [WS-SEG-FLOOR, WS-SEG-LAST-NUM], STARTING
+      *        POSITIONED AT THE FLOOR VIA START AND ADVANCING
+      *        WITH READ NEXT - ONLY RECORDS ACTUALLY WRITTEN
+      *        ARE VISITED, SO A FULLY GAP-FREE SEGMENT COSTS
+      *        ONE READ PER NUMBER ACTUALLY ISSUED RATHER THAN
+      *        ONE RANDOM READ PER NUMBER IN THE WHOLE RANGE.
+       2000-WALK-SEGMENT-MASTER.
+           MOVE WS-SEG-FLOOR TO WS-EXPECT-NUM
+           MOVE "N" TO WS-SEG-MAST-EOF-SW
+           COMPUTE WS-MAST-RELKEY = WS-SEG-FLOOR + 1
+           START MASTER-FILE KEY IS NOT LESS THAN WS-MAST-RELKEY
+               INVALID KEY
+                   MOVE "Y" TO WS-SEG-MAST-EOF-SW
+           END-START
+           PERFORM UNTIL WS-SEG-MAST-EOF
+                   OR WS-EXPECT-NUM > WS-SEG-LAST-NUM
+               READ MASTER-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-SEG-MAST-EOF-SW
+                   NOT AT END
+                       IF MAST-NUM > WS-SEG-LAST-NUM
+                           MOVE "Y" TO WS-SEG-MAST-EOF-SW
+                       ELSE
+                           PERFORM 2010-FLAG-GAPS-BELOW-RECORD
+                           COMPUTE WS-EXPECT-NUM = MAST-NUM + 1
+                       END-IF
+               END-READ
+           END-PERFORM
+           PERFORM 2020-FLAG-TRAILING-GAPS.
+
+      *        EVERY NUMBER FROM THE LAST-EXPECTED VALUE UP TO
+      *        (BUT NOT INCLUDING) THE RECORD JUST READ WAS
+      *        NEVER WRITTEN TO NUMMAST.
+       2010-FLAG-GAPS-BELOW-RECORD.
+           PERFORM VARYING WS-GAP-SCAN-NUM FROM WS-EXPECT-NUM BY 1
+                   UNTIL WS-GAP-SCAN-NUM >= MAST-NUM
+               ADD 1 TO WS-GAP-COUNT
+               MOVE WS-GAP-SCAN-NUM TO WS-CHECK-NUM
+               PERFORM 2100-WRITE-GAP-LINE
+           END-PERFORM.
+
+      *        THE WALK STOPPED (NORMAL END-OF-SEGMENT, END OF
+      *        FILE, OR A RECORD PAST THE SEGMENT) BEFORE
+      *        REACHING WS-SEG-LAST-NUM - EVERYTHING STILL
+      *        EXPECTED UP TO THE TOP OF THE WINDOW IS A GAP.
+       2020-FLAG-TRAILING-GAPS.
+           PERFORM VARYING WS-GAP-SCAN-NUM FROM WS-EXPECT-NUM BY 1
+                   UNTIL WS-GAP-SCAN-NUM > WS-SEG-LAST-NUM
+               ADD 1 TO WS-GAP-COUNT
+               MOVE WS-GAP-SCAN-NUM TO WS-CHECK-NUM
+               PERFORM 2100-WRITE-GAP-LINE
+           END-PERFORM.
+
+       2100-WRITE-GAP-LINE.
+           MOVE SPACES TO RPT-LINE
+           IF WS-MULTI-SEGMENT
+               STRING "SEGMENT " WS-CURRENT-SEG-ID
+                   " GAP - NUMBER NEVER WRITTEN TO MASTER FILE: "
+                   WS-CHECK-NUM
+                   DELIMITED BY SIZE INTO RPT-LINE
+           ELSE
+               STRING "GAP - NUMBER NEVER WRITTEN TO MASTER FILE: "
+                   WS-CHECK-NUM
+                   DELIMITED BY SIZE INTO RPT-LINE
+           END-IF
+           WRITE RPT-LINE.
+
+       3000-CHECK-DUPLICATES.
+           READ COLL-FILE
+               AT END
+                   MOVE "Y" TO WS-COLL-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-DUP-COUNT
+                   ADD 1 TO WS-COLL-SEEN-COUNT
+                   PERFORM 3100-WRITE-DUP-LINE
+           END-READ.
+
+       3100-WRITE-DUP-LINE.
+      *        COLL-NEW-NUM AND COLL-PREV-NUM ARE THE SAME
+      *        NUMBER (NUMMAST IS KEYED BY NUMBER, SO A
+      *        COLLISION MEANS THE NEWLY-WRAPPED NUMBER MATCHED
+      *        THE MASTER RECORD ALREADY ACTIVE AT THAT KEY) -
+      *        COLL-PREV-NUM IS RETAINED AS AN EXPLICIT RESTATE
+      *        OF MAST-NUM AS FOUND, NOT A DIFFERENT VALUE.
+           MOVE SPACES TO RPT-LINE
+           STRING "DUPLICATE - NUMBER " COLL-NEW-NUM
+               " COLLIDED WITH NUMBER ALREADY ACTIVE IN MASTER "
+               "FILE ON " COLL-DATE
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       9000-TERMINATE.
+           MOVE SPACES TO RPT-LINE
+           STRING "RECONCILIATION COMPLETE - GAPS=" WS-GAP-COUNT
+               " DUPLICATES=" WS-DUP-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE 1 TO WS-HWM-RELKEY
+           MOVE WS-COLL-SEEN-COUNT TO RECON-COLL-COUNT
+           REWRITE RECON-RECORD
+           CLOSE SEQ-FILE
+           CLOSE PARM-FILE
+           CLOSE MASTER-FILE
+           CLOSE COLL-FILE
+           CLOSE HWM-FILE
+           CLOSE RPT-FILE.
