@@ -0,0 +1,31 @@
+      *****************************************************
+      *  CKPTREC - RECORD LAYOUT FOR THE NUMCKPT CHECKPOINT
+      *  FILE.  ONE FIXED RECORD (RELATIVE RECORD 1) HOLDS
+      *  THE LAST WS-NUM ISSUED AND THE INPUT POSITION (COUNT
+      *  OF NUMTRANS RECORDS PROCESSED) AS OF THE MOST RECENT
+      *  CHECKPOINT, SO NUMISSUE CAN RESTART A BATCH THAT
+      *  ABENDED PARTWAY THROUGH WITHOUT RE-ISSUING OR
+      *  SKIPPING NUMBERS.
+      *
+      *  CKPT-ACTIVE-SW IS "Y" WHILE A RUN'S CHECKPOINT IS
+      *  OUTSTANDING (NOT YET CLEARED BY A CLEAN END-OF-JOB)
+      *  AND IS WHAT TELLS THE NEXT RUN A RESTART IS NEEDED.
+      *
+      *  CKPT-RESET-COUNT MIRRORS WS-RESET-COUNT AS OF THE
+      *  CHECKPOINT SO A RESTART RECOVERS ANY WRAP(S) THAT
+      *  HAPPENED EARLIER IN THE SAME RUN - WITHOUT IT, A WRAP
+      *  FOLLOWED BY AN ABEND WOULD BE LOST FROM SEQ-RESET-
+      *  COUNT FOREVER, SINCE THAT FIELD IS ONLY EVER REWRITTEN
+      *  BY A CLEAN 9000-TERMINATE.
+      *
+      *  CKPT-HIGH-NUM MIRRORS WS-HIGH-NUM FOR THE SAME REASON
+      *  - WITHOUT IT A RESTART WOULD RESUME FROM SEQ-HIGH-NUM
+      *  AS OF THE *PRIOR* RUN'S CLEAN START, LOSING ANY NEW
+      *  HIGH-WATER-MARK REACHED EARLIER IN THE ABENDED RUN.
+      *****************************************************
+       01  CKPT-RECORD.
+           05  CKPT-ACTIVE-SW          PIC X(01).
+           05  CKPT-LAST-NUM           PIC 9(09).
+           05  CKPT-INPUT-POS          PIC 9(09).
+           05  CKPT-RESET-COUNT        PIC 9(09).
+           05  CKPT-HIGH-NUM           PIC 9(09).
