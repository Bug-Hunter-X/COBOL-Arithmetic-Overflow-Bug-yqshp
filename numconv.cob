@@ -0,0 +1,95 @@
+      *****************************************************
+      *  NUMCONV - ONE-TIME UTILITY TO RE-KEY A NUMMAST
+      *  MASTER FILE BUILT UNDER THE OLD PIC 9(5) WS-NUM
+      *  LAYOUT (MASTREC5) INTO THE WIDENED PIC 9(9) LAYOUT
+      *  (MASTREC).  RUN ONCE, AS A ONE-OFF BATCH STEP,
+      *  AGAINST A COPY OF THE OLD MASTER FILE BEFORE
+      *  NUMISSUE IS CUT OVER TO THE WIDENED FIELD.
+      *
+      *  INPUT  - OLD-MASTER-FILE, ASSIGNED "NUMMASTO", THE
+      *           PRE-WIDENING MASTER FILE (OPERATIONS MUST
+      *           COPY THE PRODUCTION NUMMAST TO NUMMASTO
+      *           BEFORE RUNNING THIS STEP).
+      *  OUTPUT - MASTER-FILE, ASSIGNED "NUMMAST", REWRITTEN
+      *           UNDER THE WIDENED LAYOUT.  THE NUMERIC
+      *           VALUE OF EACH NUMBER IS UNCHANGED - ONLY
+      *           THE FIELD WIDTH AND RELATIVE KEY WIDTH
+      *           GROW, SO HISTORY TIED TO THE OLD SHORT
+      *           NUMBERS IS PRESERVED.
+      *****************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  NUMCONV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-MASTER-FILE ASSIGN TO "NUMMASTO"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS SEQUENTIAL
+               RELATIVE KEY IS WS-OLD-RELKEY
+               FILE STATUS IS WS-OLD-STATUS.
+
+           SELECT MASTER-FILE ASSIGN TO "NUMMAST"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-MAST-RELKEY
+               FILE STATUS IS WS-MAST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-MASTER-FILE.
+           COPY mastrec5.
+
+       FD  MASTER-FILE.
+           COPY mastrec.
+
+       WORKING-STORAGE SECTION.
+       01  WS-RELATIVE-KEYS.
+           05  WS-OLD-RELKEY           PIC 9(06).
+      *        RELATIVE RECORD NUMBERS START AT 1, SO THE
+      *        SLOT FOR MAST-NUM IS ALWAYS MAST-NUM + 1 (A
+      *        NUMBER CAN LEGITIMATELY BE ZERO AFTER A WRAP).
+           05  WS-MAST-RELKEY          PIC 9(10).
+
+       01  WS-STATUS-FIELDS.
+           05  WS-OLD-STATUS           PIC X(02) VALUE "00".
+           05  WS-MAST-STATUS          PIC X(02) VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW               PIC X(01) VALUE "N".
+               88  WS-EOF              VALUE "Y".
+
+       01  WS-COUNTERS.
+           05  WS-CONVERTED-COUNT      PIC 9(09) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-CONVERT-NEXT-RECORD
+               UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT OLD-MASTER-FILE
+           OPEN OUTPUT MASTER-FILE
+           PERFORM 2100-READ-OLD-MASTER.
+
+       2000-CONVERT-NEXT-RECORD.
+           MOVE OLD-MAST-NUM TO MAST-NUM
+           COMPUTE WS-MAST-RELKEY = OLD-MAST-NUM + 1
+           MOVE OLD-MAST-DATA TO MAST-DATA
+           WRITE MASTER-RECORD
+           ADD 1 TO WS-CONVERTED-COUNT
+           PERFORM 2100-READ-OLD-MASTER.
+
+       2100-READ-OLD-MASTER.
+           READ OLD-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE OLD-MASTER-FILE
+           CLOSE MASTER-FILE
+           DISPLAY "NUMCONV: RECORDS CONVERTED = " WS-CONVERTED-COUNT.
