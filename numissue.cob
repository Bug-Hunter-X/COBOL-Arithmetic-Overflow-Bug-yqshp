@@ -0,0 +1,501 @@
+      *****************************************************
+      *  NUMISSUE - BATCH NUMBER-ISSUANCE PROGRAM.
+      *  READS A BATCH OF INPUT TRANSACTIONS AND ISSUES THE
+      *  NEXT WS-NUM SEQUENCE NUMBER TO EACH ONE, WRITING THE
+      *  RESULT TO THE NUMBER-ISSUANCE MASTER FILE.  THE
+      *  CURRENT WS-NUM VALUE IS CARRIED ACROSS RUNS IN THE
+      *  NUMSEQ SEQUENCE CONTROL FILE.
+      *****************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  NUMISSUE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQ-FILE ASSIGN TO "NUMSEQ"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-SEQ-RELKEY
+               FILE STATUS IS WS-SEQ-STATUS.
+
+           SELECT TRANS-FILE ASSIGN TO "NUMTRANS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT MASTER-FILE ASSIGN TO "NUMMAST"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-MAST-RELKEY
+               FILE STATUS IS WS-MAST-STATUS.
+
+           SELECT WRAP-FILE ASSIGN TO "NUMWRAP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WRAP-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO "NUMPARM"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-PARM-RELKEY
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT COLL-FILE ASSIGN TO "NUMCOLL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COLL-STATUS.
+
+           SELECT CKPT-FILE ASSIGN TO "NUMCKPT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CKPT-RELKEY
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEQ-FILE.
+           COPY seqrec.
+
+       FD  TRANS-FILE.
+       01  TRANS-RECORD                PIC X(80).
+
+       FD  MASTER-FILE.
+           COPY mastrec.
+
+       FD  WRAP-FILE.
+           COPY wraprec.
+
+       FD  PARM-FILE.
+           COPY numparm.
+
+       FD  COLL-FILE.
+           COPY collrec.
+
+       FD  CKPT-FILE.
+           COPY ckptrec.
+
+       WORKING-STORAGE SECTION.
+           COPY wsnumcp.
+
+       01  WS-STATUS-FIELDS.
+           05  WS-SEQ-STATUS           PIC X(02) VALUE "00".
+           05  WS-TRANS-STATUS         PIC X(02) VALUE "00".
+           05  WS-MAST-STATUS          PIC X(02) VALUE "00".
+           05  WS-WRAP-STATUS          PIC X(02) VALUE "00".
+           05  WS-PARM-STATUS          PIC X(02) VALUE "00".
+           05  WS-COLL-STATUS          PIC X(02) VALUE "00".
+           05  WS-CKPT-STATUS          PIC X(02) VALUE "00".
+
+       01  WS-RELATIVE-KEYS.
+           05  WS-SEQ-RELKEY           PIC 9(04) VALUE 1.
+      *        NUMMAST IS RELATIVE, AND RELATIVE RECORD
+      *        NUMBERS START AT 1, SO WS-MAST-RELKEY IS
+      *        ALWAYS WS-NUM + 1 (WS-NUM CAN LEGITIMATELY
+      *        BE ZERO AFTER A WRAP).
+           05  WS-MAST-RELKEY          PIC 9(10).
+           05  WS-PARM-RELKEY          PIC 9(04) VALUE 1.
+           05  WS-CKPT-RELKEY          PIC 9(04) VALUE 1.
+
+       01  WS-CHECKPOINT-FIELDS.
+      *        CHECKPOINT INTERVAL - A CHECKPOINT RECORD IS
+      *        WRITTEN EVERY WS-CKPT-INTERVAL TRANSACTIONS SO
+      *        A RESTART REPLAYS AT MOST ONE INTERVAL'S WORTH
+      *        OF INPUT.
+           05  WS-CKPT-INTERVAL        PIC 9(05) VALUE 100.
+           05  WS-CKPT-COUNTDOWN       PIC 9(05) VALUE 100.
+           05  WS-TRANS-COUNT          PIC 9(09) VALUE ZERO.
+
+       01  WS-MAX-NUM                  PIC 9(09) VALUE 999999999.
+
+       01  WS-RESET-COUNT              PIC 9(09) VALUE ZERO.
+
+      *        HIGHEST WS-NUM EVER ISSUED FOR THIS SEGMENT -
+      *        UNLIKE WS-NUM ITSELF, THIS NEVER DROPS BACK ON A
+      *        WRAP, SO NUMRECON CAN GAP-CHECK UP TO THE TRUE
+      *        HIGH-WATER MARK INSTEAD OF THE POST-WRAP CURRENT
+      *        POSITION (SEE SEQ-HIGH-NUM IN SEQREC.CPY).
+       01  WS-HIGH-NUM                 PIC 9(09) VALUE ZERO.
+
+       01  WS-PARM-FIELDS.
+      *        THE SEGMENT THIS RUN OPERATES UNDER - PASSED IN
+      *        AS A COMMAND-LINE/JCL PARAMETER (SEE
+      *        1010-GET-SEGMENT-ARG), NOT READ FROM NUMPARM,
+      *        SO CONCURRENT INVOCATIONS CAN ACTUALLY IDENTIFY
+      *        THEMSELVES DIFFERENTLY FROM ONE ANOTHER.  THE
+      *        ARGUMENT VALUE THEN SELECTS WHICH NUMPARM,
+      *        NUMSEQ AND NUMCKPT RECORD THIS RUN USES.
+           05  WS-ARG-SEGMENT-ID       PIC 9(02) VALUE ZERO.
+           05  WS-WRAP-TARGET          PIC 9(09) VALUE ZERO.
+           05  WS-SEGMENT-ID           PIC 9(02) VALUE ZERO.
+           05  WS-SEGMENT-LOW          PIC 9(09) VALUE ZERO.
+           05  WS-SEGMENT-HIGH         PIC 9(09) VALUE ZERO.
+           05  WS-SEGMENTED-SW         PIC X(01) VALUE "N".
+               88  WS-SEGMENTED        VALUE "Y".
+      *        THE RANGE AND WRAP TARGET ACTUALLY IN EFFECT
+      *        FOR THIS RUN - THE SEGMENT'S OWN BOUNDS WHEN
+      *        SEGMENTING IS ACTIVE, OTHERWISE THE SHOP-WIDE
+      *        PARM-MAX-NUM / PARM-WRAP-TARGET VALUES.
+           05  WS-EFFECTIVE-MAX-NUM    PIC 9(09) VALUE ZERO.
+           05  WS-EFFECTIVE-WRAP-NUM   PIC 9(09) VALUE ZERO.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW               PIC X(01) VALUE "N".
+               88  WS-EOF              VALUE "Y".
+           05  WS-WRAPPED-SW           PIC X(01) VALUE "N".
+               88  WS-WRAPPED          VALUE "Y".
+           05  WS-COLLISION-SW         PIC X(01) VALUE "N".
+               88  WS-COLLISION        VALUE "Y".
+
+       01  WS-JOB-ID                   PIC X(08) VALUE "NUMISSUE".
+
+      *        USED BY 1030-VALIDATE-SEGMENT-OVERLAP TO SCAN
+      *        EVERY CONFIGURED NUMPARM SEGMENT (RELATIVE
+      *        RECORDS 1-100, I.E. SEGMENT IDS 0-99 - THE FULL
+      *        RANGE OF PARM-SEGMENT-ID PIC 9(02)) AND CHECK
+      *        FOR OVERLAPPING [LOW,HIGH] RANGES, SINCE TWO
+      *        SEGMENTS CONFIGURED TO OVERLAP WOULD ISSUE
+      *        COLLIDING NUMBERS WITH NOTHING TO CATCH IT.
+       01  WS-SEG-OVERLAP-CHECK.
+           05  WS-SEG-SCAN-RELKEY      PIC 9(04).
+           05  WS-SEG-COUNT            PIC 9(04) VALUE ZERO.
+           05  WS-SEG-I                PIC 9(04).
+           05  WS-SEG-J                PIC 9(04).
+           05  WS-SEG-TABLE OCCURS 100 TIMES.
+               10  WS-SEG-TABLE-ID     PIC 9(02).
+               10  WS-SEG-TABLE-LOW    PIC 9(09).
+               10  WS-SEG-TABLE-HIGH   PIC 9(09).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1010-GET-SEGMENT-ARG
+           OPEN I-O SEQ-FILE
+           IF WS-SEQ-STATUS = "35"
+               OPEN OUTPUT SEQ-FILE
+               CLOSE SEQ-FILE
+               OPEN I-O SEQ-FILE
+           END-IF
+           OPEN INPUT TRANS-FILE
+           OPEN I-O MASTER-FILE
+           IF WS-MAST-STATUS = "35"
+               OPEN OUTPUT MASTER-FILE
+               CLOSE MASTER-FILE
+               OPEN I-O MASTER-FILE
+           END-IF
+           OPEN EXTEND WRAP-FILE
+           IF WS-WRAP-STATUS = "35"
+               OPEN OUTPUT WRAP-FILE
+               CLOSE WRAP-FILE
+               OPEN EXTEND WRAP-FILE
+           END-IF
+           OPEN EXTEND COLL-FILE
+           IF WS-COLL-STATUS = "35"
+               OPEN OUTPUT COLL-FILE
+               CLOSE COLL-FILE
+               OPEN EXTEND COLL-FILE
+           END-IF
+           OPEN I-O CKPT-FILE
+           IF WS-CKPT-STATUS = "35"
+               OPEN OUTPUT CKPT-FILE
+               CLOSE CKPT-FILE
+               OPEN I-O CKPT-FILE
+           END-IF
+      *        NUMPARM IS KEYED BY SEGMENT THE SAME WAY NUMSEQ
+      *        AND NUMCKPT ARE, SO EACH SEGMENT HAS ITS OWN
+      *        RANGE/WRAP-TARGET DEFINITION - THE SEGMENT ID
+      *        COMES FROM THE JOB ARGUMENT, NOT FROM THE FILE.
+           MOVE WS-ARG-SEGMENT-ID TO WS-SEGMENT-ID
+           COMPUTE WS-PARM-RELKEY = WS-ARG-SEGMENT-ID + 1
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = "35"
+               MOVE 999999999 TO WS-MAX-NUM
+           ELSE
+               READ PARM-FILE
+                   INVALID KEY
+                       MOVE 999999999 TO WS-MAX-NUM
+                   NOT INVALID KEY
+                       MOVE PARM-MAX-NUM TO WS-MAX-NUM
+                       MOVE PARM-WRAP-TARGET TO WS-WRAP-TARGET
+                       MOVE PARM-SEGMENT-LOW TO WS-SEGMENT-LOW
+                       MOVE PARM-SEGMENT-HIGH TO WS-SEGMENT-HIGH
+                       IF PARM-SEGMENT-HIGH > 0
+                           MOVE "Y" TO WS-SEGMENTED-SW
+                       END-IF
+               END-READ
+               CLOSE PARM-FILE
+           END-IF
+           PERFORM 1020-VALIDATE-SEGMENT-PARMS
+           PERFORM 1030-VALIDATE-SEGMENT-OVERLAP
+           IF WS-SEGMENTED
+               MOVE WS-SEGMENT-HIGH TO WS-EFFECTIVE-MAX-NUM
+               MOVE WS-SEGMENT-LOW TO WS-EFFECTIVE-WRAP-NUM
+           ELSE
+               MOVE WS-MAX-NUM TO WS-EFFECTIVE-MAX-NUM
+               MOVE WS-WRAP-TARGET TO WS-EFFECTIVE-WRAP-NUM
+           END-IF
+      *        SEGMENT 0 IS RELATIVE RECORD 1 - THE SAME SLOT
+      *        THE ORIGINAL SINGLE SHARED COUNTER USED - SO AN
+      *        UNSEGMENTED NUMSEQ/NUMCKPT IS READ UNCHANGED.
+           COMPUTE WS-SEQ-RELKEY = WS-SEGMENT-ID + 1
+           COMPUTE WS-CKPT-RELKEY = WS-SEGMENT-ID + 1
+           READ SEQ-FILE
+               INVALID KEY
+                   MOVE 0 TO SEQ-RESET-COUNT
+                   ACCEPT SEQ-CREATE-DATE FROM DATE YYYYMMDD
+                   IF WS-SEGMENTED AND WS-SEGMENT-LOW > 0
+                       COMPUTE SEQ-LAST-NUM = WS-SEGMENT-LOW - 1
+                   ELSE
+                       MOVE 0 TO SEQ-LAST-NUM
+                   END-IF
+                   MOVE SEQ-LAST-NUM TO SEQ-HIGH-NUM
+                   WRITE SEQ-RECORD
+           END-READ
+           MOVE SEQ-LAST-NUM TO WS-NUM
+           MOVE SEQ-RESET-COUNT TO WS-RESET-COUNT
+           MOVE SEQ-HIGH-NUM TO WS-HIGH-NUM
+           READ CKPT-FILE
+               INVALID KEY
+                   MOVE "N" TO CKPT-ACTIVE-SW
+                   MOVE 0 TO CKPT-LAST-NUM
+                   MOVE 0 TO CKPT-INPUT-POS
+                   MOVE 0 TO CKPT-RESET-COUNT
+                   MOVE 0 TO CKPT-HIGH-NUM
+                   WRITE CKPT-RECORD
+           END-READ
+           PERFORM 1200-CHECK-RESTART
+           PERFORM 2100-READ-TRANS.
+
+       1010-GET-SEGMENT-ARG.
+      *        ARGUMENT 1, WHEN SUPPLIED, IS THE SEGMENT ID
+      *        THIS RUN OPERATES UNDER (SEE NUMPARM.CPY).  NO
+      *        ARGUMENT, OR A NON-NUMERIC ONE, DEFAULTS TO
+      *        SEGMENT 0 - THE ORIGINAL UNSEGMENTED COUNTER.
+           MOVE 0 TO WS-ARG-SEGMENT-ID
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-ARG-SEGMENT-ID FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE 0 TO WS-ARG-SEGMENT-ID
+           END-ACCEPT.
+
+       1020-VALIDATE-SEGMENT-PARMS.
+           IF WS-SEGMENTED AND WS-SEGMENT-LOW = 0
+               DISPLAY "NUMISSUE: ABORT - NUMPARM SEGMENT "
+                   WS-ARG-SEGMENT-ID " HAS PARM-SEGMENT-HIGH > 0 "
+                   "BUT PARM-SEGMENT-LOW = 0; SEGMENT-LOW MUST "
+                   "BE AT LEAST 1"
+               CLOSE SEQ-FILE
+               CLOSE TRANS-FILE
+               CLOSE MASTER-FILE
+               CLOSE WRAP-FILE
+               CLOSE COLL-FILE
+               CLOSE CKPT-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       1030-VALIDATE-SEGMENT-OVERLAP.
+           MOVE 0 TO WS-SEG-COUNT
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS NOT = "35"
+               PERFORM VARYING WS-SEG-SCAN-RELKEY FROM 1 BY 1
+                       UNTIL WS-SEG-SCAN-RELKEY > 100
+                   MOVE WS-SEG-SCAN-RELKEY TO WS-PARM-RELKEY
+                   READ PARM-FILE
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           IF PARM-SEGMENT-HIGH > 0
+                               ADD 1 TO WS-SEG-COUNT
+                               MOVE PARM-SEGMENT-ID
+                                   TO WS-SEG-TABLE-ID(WS-SEG-COUNT)
+                               MOVE PARM-SEGMENT-LOW
+                                   TO WS-SEG-TABLE-LOW(WS-SEG-COUNT)
+                               MOVE PARM-SEGMENT-HIGH
+                                   TO WS-SEG-TABLE-HIGH(WS-SEG-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE PARM-FILE
+           IF WS-SEG-COUNT > 1
+               PERFORM VARYING WS-SEG-I FROM 1 BY 1
+                       UNTIL WS-SEG-I > WS-SEG-COUNT
+                   COMPUTE WS-SEG-J = WS-SEG-I + 1
+                   PERFORM UNTIL WS-SEG-J > WS-SEG-COUNT
+                       IF WS-SEG-TABLE-LOW(WS-SEG-I)
+                               NOT > WS-SEG-TABLE-HIGH(WS-SEG-J)
+                           AND WS-SEG-TABLE-LOW(WS-SEG-J)
+                               NOT > WS-SEG-TABLE-HIGH(WS-SEG-I)
+                           DISPLAY "NUMISSUE: ABORT - NUMPARM "
+                               "SEGMENTS "
+                               WS-SEG-TABLE-ID(WS-SEG-I)
+                               " AND " WS-SEG-TABLE-ID(WS-SEG-J)
+                               " HAVE OVERLAPPING RANGES"
+                           CLOSE SEQ-FILE
+                           CLOSE TRANS-FILE
+                           CLOSE MASTER-FILE
+                           CLOSE WRAP-FILE
+                           CLOSE COLL-FILE
+                           CLOSE CKPT-FILE
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
+                       END-IF
+                       ADD 1 TO WS-SEG-J
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       1200-CHECK-RESTART.
+           IF CKPT-ACTIVE-SW = "Y"
+               MOVE CKPT-LAST-NUM TO WS-NUM
+               MOVE CKPT-INPUT-POS TO WS-TRANS-COUNT
+               MOVE CKPT-RESET-COUNT TO WS-RESET-COUNT
+               MOVE CKPT-HIGH-NUM TO WS-HIGH-NUM
+               DISPLAY "NUMISSUE: RESTARTING FROM CHECKPOINT - "
+                   "NUM=" WS-NUM " INPUT POSITION=" WS-TRANS-COUNT
+               PERFORM WS-TRANS-COUNT TIMES
+                   PERFORM 2100-READ-TRANS
+               END-PERFORM
+           END-IF.
+
+       2000-PROCESS-TRANSACTIONS.
+           PERFORM 2200-ISSUE-NUMBER
+           ADD 1 TO WS-TRANS-COUNT
+           SUBTRACT 1 FROM WS-CKPT-COUNTDOWN
+           IF WS-CKPT-COUNTDOWN = 0
+               PERFORM 2500-WRITE-CHECKPOINT
+               MOVE WS-CKPT-INTERVAL TO WS-CKPT-COUNTDOWN
+           END-IF
+           PERFORM 2100-READ-TRANS.
+
+       2100-READ-TRANS.
+           READ TRANS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+
+       2200-ISSUE-NUMBER.
+           MOVE WS-NUM TO WS-NUM2
+           MOVE "N" TO WS-WRAPPED-SW
+           MOVE "N" TO WS-COLLISION-SW
+           ADD 1 TO WS-NUM
+               ON SIZE ERROR
+                   PERFORM 2300-LOG-WRAP-EVENT
+                   MOVE WS-EFFECTIVE-WRAP-NUM TO WS-NUM
+                   MOVE "Y" TO WS-WRAPPED-SW
+               NOT ON SIZE ERROR
+      *                ONLY CHECK THE CONFIGURED MAX WHEN THE
+      *                ADD ITSELF DIDN'T ALREADY WRAP - OTHERWISE
+      *                A SHOP THAT MISCONFIGURES PARM-WRAP-TARGET
+      *                ABOVE PARM-MAX-NUM WOULD LOG TWO WRAP
+      *                EVENTS AND COUNT TWO RESETS FOR ONE ACTUAL
+      *                WRAP.
+                   IF WS-NUM > WS-EFFECTIVE-MAX-NUM
+                       PERFORM 2300-LOG-WRAP-EVENT
+                       MOVE WS-EFFECTIVE-WRAP-NUM TO WS-NUM
+                       MOVE "Y" TO WS-WRAPPED-SW
+                   END-IF
+           END-ADD
+           IF WS-WRAPPED
+               PERFORM 2350-CHECK-COLLISION
+           END-IF
+           IF WS-NUM > WS-HIGH-NUM
+               MOVE WS-NUM TO WS-HIGH-NUM
+           END-IF
+           MOVE WS-NUM TO MAST-NUM
+           COMPUTE WS-MAST-RELKEY = WS-NUM + 1
+           MOVE TRANS-RECORD TO MAST-DATA
+           IF WS-COLLISION
+               REWRITE MASTER-RECORD
+           ELSE
+               WRITE MASTER-RECORD
+                   INVALID KEY
+      *                A CHECKPOINT RESTART REPLAYS TRANSACTIONS
+      *                FROM THE LAST CHECKPOINT, WHICH CAN INCLUDE
+      *                ONES ALREADY WRITTEN TO NUMMAST BEFORE THE
+      *                ABEND - REWRITE RATHER THAN RELYING ON THIS
+      *                RUNTIME'S LENIENCY TOWARD A DUPLICATE-KEY
+      *                WRITE, SINCE THE REPLAYED TRANSACTION
+      *                CARRIES THE SAME WS-NUM AND THE SAME INPUT
+      *                DATA IT WROTE THE FIRST TIME.
+                       REWRITE MASTER-RECORD
+               END-WRITE
+           END-IF.
+
+       2300-LOG-WRAP-EVENT.
+           ADD 1 TO WS-RESET-COUNT
+           ACCEPT WRAP-DATE FROM DATE YYYYMMDD
+           ACCEPT WRAP-TIME FROM TIME
+           MOVE WS-JOB-ID TO WRAP-JOB-ID
+      *        WS-NUM2 IS THE TRUE LAST-ISSUED NUMBER (SET
+      *        BEFORE THE ADD IN 2200).  WS-NUM ITSELF IS ONLY
+      *        CORRECT HERE IN THE ON-SIZE-ERROR CASE (WHERE
+      *        COBOL LEAVES IT UNCHANGED) - IN THE CONFIGURED-
+      *        MAX CASE IT HAS ALREADY BEEN INCREMENTED PAST
+      *        THE LIMIT TO A VALUE THAT WAS NEVER ISSUED.
+           MOVE WS-NUM2 TO WRAP-OLD-NUM
+           WRITE WRAP-RECORD.
+
+       2350-CHECK-COLLISION.
+           COMPUTE WS-MAST-RELKEY = WS-NUM + 1
+           READ MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM 2400-FLAG-COLLISION
+           END-READ.
+
+       2400-FLAG-COLLISION.
+           MOVE "Y" TO WS-COLLISION-SW
+           ACCEPT COLL-DATE FROM DATE YYYYMMDD
+           ACCEPT COLL-TIME FROM TIME
+           MOVE WS-JOB-ID TO COLL-JOB-ID
+           MOVE WS-NUM TO COLL-NEW-NUM
+      *        NUMMAST IS KEYED BY NUMBER (RELATIVE KEY =
+      *        NUMBER + 1), SO THE RECORD 2350 JUST READ AT
+      *        THAT SAME SLOT HAS MAST-NUM = WS-NUM - THE
+      *        COLLIDING NUMBER IS NUMERICALLY IDENTICAL, NOT
+      *        WHATEVER THE PRIOR TRANSACTION HAPPENED TO ISSUE
+      *        (WS-NUM2).  COLL-PREV-NUM RESTATES MAST-NUM HERE
+      *        SO THE LOG DOESN'T SILENTLY TRUST THE "+1" KEYING
+      *        INVARIANT.
+           MOVE MAST-NUM TO COLL-PREV-NUM
+      *        CAPTURE THE DISPLACED RECORD'S ORIGINAL PAYLOAD
+      *        (STILL SITTING IN THE MASTER-RECORD BUFFER FROM
+      *        THE READ IN 2350, NOT YET OVERWRITTEN BY 2200'S
+      *        REWRITE) SO THE COLLISION IS RECOVERABLE RATHER
+      *        THAN SILENTLY DESTROYED.
+           MOVE MAST-DATA TO COLL-PREV-DATA
+           WRITE COLL-RECORD.
+
+       2500-WRITE-CHECKPOINT.
+           MOVE "Y" TO CKPT-ACTIVE-SW
+           MOVE WS-NUM TO CKPT-LAST-NUM
+           MOVE WS-TRANS-COUNT TO CKPT-INPUT-POS
+           MOVE WS-RESET-COUNT TO CKPT-RESET-COUNT
+           MOVE WS-HIGH-NUM TO CKPT-HIGH-NUM
+           REWRITE CKPT-RECORD.
+
+       9000-TERMINATE.
+           MOVE WS-NUM TO SEQ-LAST-NUM
+           MOVE WS-RESET-COUNT TO SEQ-RESET-COUNT
+           MOVE WS-HIGH-NUM TO SEQ-HIGH-NUM
+           REWRITE SEQ-RECORD
+      *        CLEAR THE CHECKPOINT ON A CLEAN FINISH SO THE
+      *        NEXT RUN DOES NOT MISTAKE THIS JOB'S COMPLETED
+      *        BATCH FOR AN ABENDED ONE TO RESTART FROM.
+           MOVE "N" TO CKPT-ACTIVE-SW
+           MOVE WS-NUM TO CKPT-LAST-NUM
+           MOVE WS-TRANS-COUNT TO CKPT-INPUT-POS
+           MOVE WS-RESET-COUNT TO CKPT-RESET-COUNT
+           MOVE WS-HIGH-NUM TO CKPT-HIGH-NUM
+           REWRITE CKPT-RECORD
+           CLOSE SEQ-FILE
+           CLOSE TRANS-FILE
+           CLOSE MASTER-FILE
+           CLOSE WRAP-FILE
+           CLOSE COLL-FILE
+           CLOSE CKPT-FILE.
