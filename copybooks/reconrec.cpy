@@ -0,0 +1,13 @@
+      *****************************************************
+      *  RECONREC - RECORD LAYOUT FOR THE NUMRECHWM HIGH-
+      *  WATER-MARK FILE.  ONE FIXED RECORD (RELATIVE RECORD
+      *  1) HOLDS THE COUNT OF NUMCOLL RECORDS ALREADY
+      *  REPORTED BY A PRIOR NUMRECON RUN, SO EACH NIGHTLY
+      *  RUN SKIPS PAST THEM AND REPORTS ONLY COLLISIONS
+      *  APPENDED TO NUMCOLL SINCE THE LAST RUN - OTHERWISE
+      *  EVERY COLLISION EVER LOGGED WOULD BE RE-REPORTED
+      *  FOREVER, SINCE NUMCOLL IS APPEND-ONLY LINE SEQUENTIAL
+      *  AND HAS NO KEY TO RESUME FROM.
+      *****************************************************
+       01  RECON-RECORD.
+           05  RECON-COLL-COUNT        PIC 9(09).
