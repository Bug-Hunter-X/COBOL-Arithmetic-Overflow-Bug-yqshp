@@ -0,0 +1,227 @@
+      *****************************************************
+      *  NUMINQ - ONLINE INQUIRY/MAINTENANCE SCREEN FOR THE
+      *  WS-NUM SEQUENCE COUNTER.  LETS AN AUTHORIZED OPERATOR
+      *  VIEW THE CURRENT NUMSEQ VALUE AND, IF NEEDED, SET IT
+      *  EXPLICITLY, WITHOUT DUMPING WORKING STORAGE OR
+      *  WAITING FOR THE NEXT BATCH REPORT.  EVERY MANUAL
+      *  CHANGE IS APPENDED TO THE NUMAUDIT AUDIT TRAIL -
+      *  OPERATOR ID, DATE, TIME, OLD VALUE, NEW VALUE.
+      *
+      *  WRITTEN AS A SCREEN SECTION CONVERSATION RATHER THAN
+      *  EXEC CICS SINCE THIS SHOP HAS NO EXISTING CICS
+      *  PROGRAMS TO FOLLOW THE CONVENTIONS OF - THE SAME
+      *  VIEW/MAINTAIN/AUDIT SHAPE DROPS INTO A CICS BMS MAP
+      *  UNCHANGED IF THIS IS EVER CUT OVER.
+      *
+      *  DEFAULTS TO SEGMENT 0, THE SAME UNSEGMENTED RECORD
+      *  NUMISSUE USES WHEN SEGMENTING (SEE NUMPARM) IS NOT
+      *  CONFIGURED - THE (S)EGMENT MENU CHOICE SWITCHES TO ANY
+      *  OTHER CONFIGURED SEGMENT'S NUMSEQ RECORD (RELATIVE KEY
+      *  = SEGMENT ID + 1, THE SAME ADDRESSING NUMISSUE USES).
+      *****************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  NUMINQ.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQ-FILE ASSIGN TO "NUMSEQ"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-SEQ-RELKEY
+               FILE STATUS IS WS-SEQ-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "NUMAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEQ-FILE.
+           COPY seqrec.
+
+       FD  AUDIT-FILE.
+           COPY auditrec.
+
+       WORKING-STORAGE SECTION.
+       01  WS-STATUS-FIELDS.
+           05  WS-SEQ-STATUS           PIC X(02) VALUE "00".
+           05  WS-AUDIT-STATUS         PIC X(02) VALUE "00".
+
+       01  WS-RELATIVE-KEYS.
+           05  WS-SEQ-RELKEY           PIC 9(04) VALUE 1.
+
+       01  WS-SWITCHES.
+           05  WS-DONE-SW              PIC X(01) VALUE "N".
+               88  WS-DONE             VALUE "Y".
+
+       01  WS-SCREEN-FIELDS.
+           05  WS-SCR-CURRENT-NUM      PIC 9(09) VALUE ZERO.
+           05  WS-SCR-SEGMENT-ID       PIC 9(02) VALUE ZERO.
+           05  WS-SCR-CHOICE           PIC X(01) VALUE SPACE.
+           05  WS-SCR-OPERATOR-ID      PIC X(08) VALUE SPACES.
+           05  WS-SCR-NEW-NUM          PIC 9(09) VALUE ZERO.
+           05  WS-SCR-CONFIRM          PIC X(01) VALUE SPACE.
+           05  WS-SCR-MESSAGE          PIC X(40) VALUE SPACES.
+
+       01  WS-OLD-NUM                  PIC 9(09) VALUE ZERO.
+
+       SCREEN SECTION.
+       01  SCR-MAIN-MENU.
+           05  BLANK SCREEN.
+           05  FILLER LINE 1 COL 1
+               VALUE "NUMINQ - WS-NUM COUNTER INQUIRY/MAINT".
+           05  FILLER LINE 2 COL 1
+               VALUE "SEGMENT: ".
+           05  FILLER LINE 2 COL 10 PIC 9(02)
+               FROM WS-SCR-SEGMENT-ID.
+           05  FILLER LINE 3 COL 1
+               VALUE "CURRENT WS-NUM VALUE: ".
+           05  FILLER LINE 3 COL 23 PIC 9(09)
+               FROM WS-SCR-CURRENT-NUM.
+           05  FILLER LINE 5 COL 1
+               VALUE "MESSAGE: ".
+           05  FILLER LINE 5 COL 11 PIC X(40)
+               FROM WS-SCR-MESSAGE.
+           05  FILLER LINE 7 COL 1
+               VALUE "(V)IEW, (M)AINTAIN, (S)EGMENT OR (X) EXIT: ".
+           05  SCR-CHOICE LINE 7 COL 45 PIC X(01)
+               TO WS-SCR-CHOICE.
+
+       01  SCR-SEGMENT-PROMPT.
+           05  FILLER LINE 9 COL 1
+               VALUE "ENTER SEGMENT ID (00-99): ".
+           05  SCR-SEGMENT-ID LINE 9 COL 27 PIC 9(02)
+               USING WS-SCR-SEGMENT-ID.
+
+       01  SCR-MAINT-PROMPT.
+           05  FILLER LINE 9 COL 1
+               VALUE "OPERATOR ID: ".
+           05  SCR-OPERATOR-ID LINE 9 COL 14 PIC X(08)
+               TO WS-SCR-OPERATOR-ID.
+           05  FILLER LINE 10 COL 1
+               VALUE "NEW WS-NUM VALUE: ".
+           05  SCR-NEW-NUM LINE 10 COL 19 PIC 9(09)
+               USING WS-SCR-NEW-NUM.
+           05  FILLER LINE 11 COL 1
+               VALUE "CONFIRM CHANGE (Y/N): ".
+           05  SCR-CONFIRM LINE 11 COL 23 PIC X(01)
+               TO WS-SCR-CONFIRM.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-MENU-CYCLE
+               UNTIL WS-DONE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN I-O SEQ-FILE
+           IF WS-SEQ-STATUS = "35"
+               OPEN OUTPUT SEQ-FILE
+               CLOSE SEQ-FILE
+               OPEN I-O SEQ-FILE
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF
+           MOVE SPACES TO WS-SCR-MESSAGE
+           PERFORM 2100-READ-CURRENT-VALUE.
+
+       2000-MENU-CYCLE.
+           DISPLAY SCR-MAIN-MENU
+           ACCEPT SCR-CHOICE
+           EVALUATE WS-SCR-CHOICE
+               WHEN "V"
+               WHEN "v"
+      *                RE-READ RATHER THAN TRUST THE VALUE LOADED
+      *                AT 1000-INITIALIZE OR THE LAST SEGMENT
+      *                SWITCH - NUMISSUE MAY HAVE ADVANCED THIS
+      *                SEGMENT'S COUNTER WHILE THIS SESSION SAT
+      *                OPEN ON THE MENU.
+                   PERFORM 2100-READ-CURRENT-VALUE
+                   MOVE SPACES TO WS-SCR-MESSAGE
+               WHEN "M"
+               WHEN "m"
+                   PERFORM 3000-MAINTAIN-VALUE
+               WHEN "S"
+               WHEN "s"
+                   PERFORM 4000-SELECT-SEGMENT
+               WHEN "X"
+               WHEN "x"
+                   MOVE "Y" TO WS-DONE-SW
+               WHEN OTHER
+                   MOVE "INVALID CHOICE - ENTER V, M, S OR X"
+                       TO WS-SCR-MESSAGE
+           END-EVALUATE.
+
+       2100-READ-CURRENT-VALUE.
+           COMPUTE WS-SEQ-RELKEY = WS-SCR-SEGMENT-ID + 1
+           READ SEQ-FILE
+               INVALID KEY
+                   MOVE 0 TO SEQ-LAST-NUM
+                   MOVE 0 TO SEQ-RESET-COUNT
+                   MOVE 0 TO SEQ-HIGH-NUM
+                   ACCEPT SEQ-CREATE-DATE FROM DATE YYYYMMDD
+                   WRITE SEQ-RECORD
+           END-READ
+           MOVE SEQ-LAST-NUM TO WS-SCR-CURRENT-NUM.
+
+       4000-SELECT-SEGMENT.
+           DISPLAY SCR-SEGMENT-PROMPT
+           ACCEPT SCR-SEGMENT-ID
+           PERFORM 2100-READ-CURRENT-VALUE
+           MOVE SPACES TO WS-SCR-MESSAGE.
+
+       3000-MAINTAIN-VALUE.
+           MOVE SPACES TO WS-SCR-OPERATOR-ID
+           MOVE WS-SCR-CURRENT-NUM TO WS-SCR-NEW-NUM
+           MOVE SPACE TO WS-SCR-CONFIRM
+           DISPLAY SCR-MAINT-PROMPT
+           ACCEPT SCR-OPERATOR-ID
+           ACCEPT SCR-NEW-NUM
+           ACCEPT SCR-CONFIRM
+           IF WS-SCR-OPERATOR-ID = SPACES
+               MOVE "CHANGE REJECTED - OPERATOR ID REQUIRED"
+                   TO WS-SCR-MESSAGE
+           ELSE
+               IF WS-SCR-CONFIRM = "Y" OR WS-SCR-CONFIRM = "y"
+                   PERFORM 3100-APPLY-CHANGE
+               ELSE
+                   MOVE "CHANGE CANCELLED" TO WS-SCR-MESSAGE
+               END-IF
+           END-IF.
+
+       3100-APPLY-CHANGE.
+      *        RE-READ IMMEDIATELY BEFORE CAPTURING THE OLD VALUE
+      *        - NUMISSUE MAY HAVE ADVANCED THE COUNTER SINCE THE
+      *        MAINTAIN PROMPT WAS DISPLAYED AND THE OPERATOR
+      *        CONFIRMED, AND A STALE OLD VALUE WOULD BOTH
+      *        MISREPORT THE AUDIT TRAIL AND BLIND-OVERWRITE
+      *        WHATEVER NUMISSUE WROTE IN THE MEANTIME.
+           PERFORM 2100-READ-CURRENT-VALUE
+           MOVE SEQ-LAST-NUM TO WS-OLD-NUM
+           MOVE WS-SCR-NEW-NUM TO SEQ-LAST-NUM
+           COMPUTE WS-SEQ-RELKEY = WS-SCR-SEGMENT-ID + 1
+           REWRITE SEQ-RECORD
+           PERFORM 3200-WRITE-AUDIT-RECORD
+           MOVE WS-SCR-NEW-NUM TO WS-SCR-CURRENT-NUM
+           MOVE "CHANGE APPLIED AND LOGGED TO NUMAUDIT"
+               TO WS-SCR-MESSAGE.
+
+       3200-WRITE-AUDIT-RECORD.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT AUDIT-TIME FROM TIME
+           MOVE WS-SCR-OPERATOR-ID TO AUDIT-OPERATOR-ID
+           MOVE WS-OLD-NUM TO AUDIT-OLD-NUM
+           MOVE WS-SCR-NEW-NUM TO AUDIT-NEW-NUM
+           MOVE WS-SCR-SEGMENT-ID TO AUDIT-SEGMENT-ID
+           WRITE AUDIT-RECORD.
+
+       9000-TERMINATE.
+           CLOSE SEQ-FILE
+           CLOSE AUDIT-FILE.
