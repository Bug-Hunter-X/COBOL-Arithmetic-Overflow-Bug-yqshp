@@ -0,0 +1,18 @@
+      *****************************************************
+      *  AUDITREC - RECORD LAYOUT FOR THE NUMAUDIT AUDIT LOG.
+      *  ONE RECORD IS APPENDED EVERY TIME THE NUMINQ ONLINE
+      *  SCREEN IS USED TO MANUALLY SET WS-NUM, SHOWING WHO
+      *  MADE THE CHANGE, WHEN, AND FROM WHAT VALUE TO WHAT
+      *  VALUE.
+      *
+      *  AUDIT-SEGMENT-ID RECORDS WHICH NUMSEQ RECORD WAS
+      *  CHANGED (SEE NUMPARM.CPY AND REQUEST 007) - NUMINQ CAN
+      *  MAINTAIN ANY CONFIGURED SEGMENT, NOT JUST SEGMENT 0.
+      *****************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-DATE              PIC X(08).
+           05  AUDIT-TIME              PIC X(08).
+           05  AUDIT-OPERATOR-ID       PIC X(08).
+           05  AUDIT-OLD-NUM           PIC 9(09).
+           05  AUDIT-NEW-NUM           PIC 9(09).
+           05  AUDIT-SEGMENT-ID        PIC 9(02).
