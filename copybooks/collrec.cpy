@@ -0,0 +1,18 @@
+      *****************************************************
+      *  COLLREC - RECORD LAYOUT FOR THE NUMCOLL COLLISION
+      *  EXCEPTION LOG.  ONE RECORD IS APPENDED WHENEVER A
+      *  WRAPPED WS-NUM COLLIDES WITH A NUMBER STILL ACTIVE
+      *  IN THE MASTER FILE.  NUMISSUE STILL REWRITES THE
+      *  MASTER RECORD (A COLLIDING NUMBER HAS TO GO SOMEWHERE
+      *  AND THE BATCH CANNOT STOP TO ASK), BUT COLL-PREV-DATA
+      *  CAPTURES THE DISPLACED RECORD'S ORIGINAL PAYLOAD
+      *  BEFORE IT IS OVERWRITTEN, SO THE COLLISION IS BOTH
+      *  FLAGGED AND RECOVERABLE RATHER THAN SILENTLY LOST.
+      *****************************************************
+       01  COLL-RECORD.
+           05  COLL-DATE               PIC X(08).
+           05  COLL-TIME               PIC X(08).
+           05  COLL-JOB-ID             PIC X(08).
+           05  COLL-NEW-NUM            PIC 9(09).
+           05  COLL-PREV-NUM           PIC 9(09).
+           05  COLL-PREV-DATA          PIC X(50).
