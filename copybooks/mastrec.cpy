@@ -0,0 +1,12 @@
+      *****************************************************
+      *  MASTREC - RECORD LAYOUT FOR THE NUMMAST NUMBER-
+      *  ISSUANCE MASTER FILE.  ONE RECORD PER ISSUED WS-NUM
+      *  VALUE, KEYED ON THE NUMBER ITSELF.
+      *
+      *  WIDENED TO PIC 9(9) ALONGSIDE WS-NUM - SEE NUMCONV
+      *  FOR THE ONE-TIME UTILITY THAT RE-KEYS A MASTER FILE
+      *  BUILT UNDER THE OLD PIC 9(5) LAYOUT (MASTREC5).
+      *****************************************************
+       01  MASTER-RECORD.
+           05  MAST-NUM                PIC 9(9).
+           05  MAST-DATA               PIC X(50).
